@@ -1,30 +1,70 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PerformPractice.
-
+      *End-of-day/nightly batch driver: chains the registrar load, the
+      *roster export, the protein trend report, and the transcript
+      *report in one submission, in the correct order (load before
+      *anything that reads StudentFile). Each step is a CALL to that
+      *program's own main paragraph (StudLoad, StudExp, PrTrend,
+      *Transcpt all end in GOBACK rather than STOP RUN so they can
+      *double as a called step here or run standalone from a job
+      *step); RETURN-CODE is checked after every CALL and a failed
+      *step stops the rest of the run.
        ENVIRONMENT DIVISION.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
-       PROCEDURE DIVISION.
-       SubOne.
-           DISPLAY "In para 1."
-           PERFORM SubTwo.
-
-       SubThree.
-           DISPLAY "In para 3.".
+       01 StepFailedFlag PIC A VALUE "N".
+       COPY STATCODE.
 
-       SubFour.
-           DISPLAY "In para 4."
-           PERFORM 2 TIMES
-               DISPLAY "Repeated!"
-           END-PERFORM.
-           PERFORM SUBTHREE.
+       PROCEDURE DIVISION.
+       StartPara.
+           PERFORM RunLoadStep.
+           IF STEPFAILEDFLAG = 'N'
+               PERFORM RunExportStep
+           END-IF.
+           IF STEPFAILEDFLAG = 'N'
+               PERFORM RunTrendStep
+           END-IF.
+           IF STEPFAILEDFLAG = 'N'
+               PERFORM RunTranscriptStep
+           END-IF.
+           IF STEPFAILEDFLAG = 'Y'
+               DISPLAY "End-of-day batch run FAILED."
+               MOVE RC-DISCREPANCY TO RETURN-CODE
+           ELSE
+               DISPLAY "End-of-day batch run completed successfully."
+               MOVE RC-SUCCESS TO RETURN-CODE
+           END-IF.
+           STOP RUN.
 
-       SubTwo.
-           DISPLAY "In para 2."
-           PERFORM SubFour.
+       RunLoadStep.
+           CALL "StudLoad".
+           IF RETURN-CODE NOT = RC-SUCCESS
+               DISPLAY "STEP FAILED : registrar load (StudLoad), "
+                   "return code " RETURN-CODE
+               MOVE 'Y' TO STEPFAILEDFLAG
+           END-IF.
 
+       RunExportStep.
+           CALL "StudExp".
+           IF RETURN-CODE NOT = RC-SUCCESS
+               DISPLAY "STEP FAILED : roster export (StudExp), "
+                   "return code " RETURN-CODE
+               MOVE 'Y' TO STEPFAILEDFLAG
+           END-IF.
 
+       RunTrendStep.
+           CALL "PrTrend".
+           IF RETURN-CODE NOT = RC-SUCCESS
+               DISPLAY "STEP FAILED : protein trend report (PrTrend), "
+                   "return code " RETURN-CODE
+               MOVE 'Y' TO STEPFAILEDFLAG
+           END-IF.
 
-           STOP RUN.
+       RunTranscriptStep.
+           CALL "Transcpt".
+           IF RETURN-CODE NOT = RC-SUCCESS
+               DISPLAY "STEP FAILED : transcript report (Transcpt), "
+                   "return code " RETURN-CODE
+               MOVE 'Y' TO STEPFAILEDFLAG
+           END-IF.
