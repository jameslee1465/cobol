@@ -3,29 +3,172 @@
        AUTHOR. James.
        DATE-WRITTEN. 2023-03-21.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO DYNAMIC StudentFilePath
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS IDNUM
+               FILE STATUS IS StudentFileStatus.
+           SELECT ProteinLog ASSIGN TO "proteinlog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ProteinLogStatus.
+           SELECT ProteinRoster ASSIGN TO "proteinroster.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ProteinRosterStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC.
+
+       FD ProteinLog.
+       COPY PROTEINLOG.
+
+       FD ProteinRoster.
+       COPY PROTEINROSTER.
+
        WORKING-STORAGE SECTION.
+       01 BatchMode PIC A.
+       01 AtEndFlag PIC A VALUE "N".
+       01 ProcessedCount PIC 9(5) VALUE 0.
+       01 SkippedCount PIC 9(5) VALUE 0.
+       01 StudIDNum PIC 9(9).
+       01 StudExist PIC A.
        01 MyWeight PIC 9(2).
        01 WorkedOut PIC A.
        01 PtAbsorbed PIC 9(3).
-       01 PtShakeDense PIC 9v9 VALUE 0.8.
        01 PtShakeNeed PIC 9(3)v9(2).
-       
+       01 ProteinLogStatus PIC XX.
+       01 ProteinRosterStatus PIC XX.
+       01 StudentFileStatus PIC XX.
+      *Defaults to student.txt; set the STUDENTFILE environment
+      *variable to point a run at a different copy without recompiling.
+       01 StudentFilePath PIC X(40) VALUE "student.txt".
+       COPY CONSTANTS.
+       COPY STATCODE.
+
        PROCEDURE DIVISION.
-           DISPLAY 'What is your weight(kg)? ' with no ADVANCING.
-           ACCEPT MYWEIGHT.
-           DISPLAY 'How much protein did you absorb today?(g)'.
-           ACCEPT PTABSORBED.
-           DISPLAY 'Have you worked out today?(Y/N)'.
-           ACCEPT WORKEDOUT.
-           IF WORKEDOUT = 'N'
-              COMPUTE PtShakeNeed = ( MYWEIGHT * 1.8 - PTABSORBED ) / 
-              PTSHAKEDENSE
-           ELSE 
-              COMPUTE PtShakeNeed = ( MYWEIGHT * 2 - PTABSORBED ) / 
-              PTSHAKEDENSE
+           ACCEPT STUDENTFILEPATH FROM ENVIRONMENT "STUDENTFILE".
+           IF STUDENTFILEPATH = SPACES
+               MOVE "student.txt" TO STUDENTFILEPATH
+           END-IF.
+           DISPLAY 'Run in batch mode from proteinroster.txt? (Y/N) '
+               with no advancing.
+           ACCEPT BATCHMODE.
+           IF BATCHMODE = 'Y' OR BATCHMODE = 'y'
+               PERFORM RunBatch
+           ELSE
+               PERFORM RunInteractive
            END-IF.
-           DISPLAY PTSHAKENEED 'g proteinshake needed.'.
 
            STOP RUN.
-       END PROGRAM Proteincompute.
\ No newline at end of file
+
+      *One entry at a time from the keyboard.
+       RunInteractive.
+           DISPLAY 'What is your student ID number? ' with no
+               advancing.
+           ACCEPT STUDIDNUM.
+           PERFORM ValidateStudent.
+           IF STUDEXIST = 'N'
+               DISPLAY MSG-NOT-FOUND
+           ELSE
+               DISPLAY 'What is your weight(kg)? ' with no ADVANCING
+               ACCEPT MYWEIGHT
+               DISPLAY 'How much protein did you absorb today?(g)'
+               ACCEPT PTABSORBED
+               DISPLAY 'Have you worked out today?(Y/N)'
+               ACCEPT WORKEDOUT
+               PERFORM ComputeShake
+               DISPLAY PTSHAKENEED 'g proteinshake needed.'
+               PERFORM LogProteinEntry
+           END-IF.
+
+      *Whole cafeteria roster in one pass, one log entry per line that
+      *matches an enrolled student; lines with an unknown ID are
+      *skipped and counted instead of stopping the run.
+       RunBatch.
+           OPEN INPUT PROTEINROSTER.
+           IF PROTEINROSTERSTATUS = FS-FILE-NOT-EXIST
+               DISPLAY "Proteincompute : no proteinroster.txt found, "
+                   "nothing to process."
+           ELSE
+               IF PROTEINROSTERSTATUS NOT = FS-SUCCESS
+                   DISPLAY "Proteincompute : " MSG-CANT-OPEN
+                       PROTEINROSTERSTATUS
+               ELSE
+                   PERFORM UNTIL ATENDFLAG = 'Y'
+                       READ PROTEINROSTER
+                           AT END MOVE 'Y' TO ATENDFLAG
+                       END-READ
+                       IF ATENDFLAG = 'N'
+                           PERFORM ProcessOneRosterEntry
+                       END-IF
+                   END-PERFORM
+                   CLOSE PROTEINROSTER
+               END-IF
+           END-IF.
+           DISPLAY "Batch complete. Processed " PROCESSEDCOUNT
+               " Skipped " SKIPPEDCOUNT.
+
+       ProcessOneRosterEntry.
+           MOVE PR-IDNUM TO STUDIDNUM.
+           MOVE PR-MYWEIGHT TO MYWEIGHT.
+           MOVE PR-PTABSORBED TO PTABSORBED.
+           MOVE PR-WORKEDOUT TO WORKEDOUT.
+           PERFORM ValidateStudent.
+           IF STUDEXIST = 'N'
+               DISPLAY "Skipping ID " STUDIDNUM " - " MSG-NOT-FOUND
+               ADD 1 TO SKIPPEDCOUNT
+           ELSE
+               PERFORM ComputeShake
+               PERFORM LogProteinEntry
+               ADD 1 TO PROCESSEDCOUNT
+           END-IF.
+
+       ComputeShake.
+           IF WORKEDOUT = 'N'
+              COMPUTE PtShakeNeed =
+                 ( MYWEIGHT * PROTEINFACTORRESTDAY - PTABSORBED )
+                 / PROTEINSHAKEDENSITY
+           ELSE
+              COMPUTE PtShakeNeed =
+                 ( MYWEIGHT * PROTEINFACTORWORKOUT - PTABSORBED )
+                 / PROTEINSHAKEDENSITY
+           END-IF.
+
+      *Confirm the ID number the dietitian typed in actually belongs
+      *to an enrolled student before logging anything against it.
+       ValidateStudent.
+           OPEN INPUT STUDENTFILE.
+           IF STUDENTFILESTATUS NOT = FS-SUCCESS
+               DISPLAY "Proteincompute : " MSG-CANT-OPEN
+                   STUDENTFILESTATUS
+               MOVE 'N' TO STUDEXIST
+           ELSE
+               MOVE STUDIDNUM TO IDNUM
+               READ STUDENTFILE
+                   INVALID KEY MOVE 'N' TO STUDEXIST
+                   NOT INVALID KEY MOVE 'Y' TO STUDEXIST
+               END-READ
+               CLOSE STUDENTFILE
+           END-IF.
+
+      *Append to the daily log; on the very first run proteinlog.txt
+      *does not exist yet, so OPEN EXTEND fails and OPEN OUTPUT creates
+      *it instead.
+       LogProteinEntry.
+           OPEN EXTEND PROTEINLOG.
+           IF PROTEINLOGSTATUS NOT = FS-SUCCESS
+               OPEN OUTPUT PROTEINLOG
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO PL-TIMESTAMP.
+           MOVE STUDIDNUM TO PL-IDNUM.
+           MOVE MYWEIGHT TO PL-MYWEIGHT.
+           MOVE WORKEDOUT TO PL-WORKEDOUT.
+           MOVE PTABSORBED TO PL-PTABSORBED.
+           MOVE PTSHAKENEED TO PL-PTSHAKENEED.
+           WRITE PROTEINLOGRECORD.
+           CLOSE PROTEINLOG.
+       END PROGRAM Proteincompute.
