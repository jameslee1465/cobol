@@ -10,10 +10,12 @@
        WORKING-STORAGE SECTION.
        01 age PIC 9(3).
        01 result PIC 9(6).
-       01 piVALUE CONSTANT AS 3.14.
+       COPY CONSTANTS.
        01 Myid.
            02 CheckBit PIC 9.
            02 idNum PIC 9(9).
+       01 ComputedCheck PIC 9.
+       01 IdValid PIC X(3).
 
        PROCEDURE DIVISION.
            MOVE 87 to AGE.
@@ -34,7 +36,24 @@
            DISPLAY "Your ID num is " CHECKBIT .
            DISPLAY idNum.
            DISPLAY PIVALUE.
-      
+
+           PERFORM ValidateCheckBit.
+           DISPLAY "Check digit " COMPUTEDCHECK " - " IDVALID.
+
            STOP RUN.
+
+      *Mod-11 check-digit validation on idNum: weight each digit
+      *2 thru 10 from the rightmost, sum, take the sum MOD 11, and
+      *the check digit is 11 minus that remainder (treating 10 and
+      *11 as 0, the usual mod-11 convention). CHECKBIT must match.
+      *The weighting math itself lives in CheckDigit, shared with
+      *IDReissue, so there is one copy of it in the system.
+       ValidateCheckBit.
+           CALL "CheckDigit" USING IDNUM COMPUTEDCHECK.
+           IF COMPUTEDCHECK = CHECKBIT
+               MOVE "YES" TO IDVALID
+           ELSE
+               MOVE "NO " TO IDVALID
+           END-IF.
        END PROGRAM Operations.
             
\ No newline at end of file
