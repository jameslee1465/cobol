@@ -0,0 +1,30 @@
+      *    AUDITREC.cpy -- audit trail record for StudentFile changes.
+      *    One line per Add/Update/Delete: when, who, what action,
+      *    and the record's values before and after the change.
+       01  AuditRecord.
+           02 AA-TIMESTAMP PIC X(21).
+           02 AA-OPERID PIC X(10).
+           02 AA-ACTION PIC X(6).
+           02 AA-IDNUM PIC 9(9).
+           02 AA-BEFORE.
+               03 AA-BEF-FNAME PIC A(10).
+               03 AA-BEF-LNAME PIC A(10).
+               03 AA-BEF-CHINS PIC 9(3).
+               03 AA-BEF-ENGS PIC 9(3).
+               03 AA-BEF-MATHS PIC 9(3).
+               03 AA-BEF-STATUS PIC X.
+               03 AA-BEF-GRADE PIC 9(2).
+               03 AA-BEF-AGE PIC 9(3).
+               03 AA-BEF-CANVOTE PIC 9.
+               03 AA-BEF-TUITION PIC S9(5)V99.
+           02 AA-AFTER.
+               03 AA-AFT-FNAME PIC A(10).
+               03 AA-AFT-LNAME PIC A(10).
+               03 AA-AFT-CHINS PIC 9(3).
+               03 AA-AFT-ENGS PIC 9(3).
+               03 AA-AFT-MATHS PIC 9(3).
+               03 AA-AFT-STATUS PIC X.
+               03 AA-AFT-GRADE PIC 9(2).
+               03 AA-AFT-AGE PIC 9(3).
+               03 AA-AFT-CANVOTE PIC 9.
+               03 AA-AFT-TUITION PIC S9(5)V99.
