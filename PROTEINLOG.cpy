@@ -0,0 +1,10 @@
+      *    PROTEINLOG.cpy -- daily cafeteria protein log record, one
+      *    line per run of Proteincompute: when, how much weight/
+      *    protein/workout was entered, and the shake amount computed.
+       01  ProteinLogRecord.
+           02 PL-TIMESTAMP PIC X(21).
+           02 PL-IDNUM PIC 9(9).
+           02 PL-MYWEIGHT PIC 9(2).
+           02 PL-WORKEDOUT PIC A.
+           02 PL-PTABSORBED PIC 9(3).
+           02 PL-PTSHAKENEED PIC 9(3)V9(2).
