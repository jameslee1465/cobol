@@ -4,19 +4,56 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 Ind PIC S9.
-       
+
+      *Term-score history table, same shape as STUDREC.cpy's
+      *TermScores, so FillTermTable below fills a real bounds-checked
+      *table instead of just looping over a hardcoded display range.
+       01  TermTable.
+           02 TermEntry OCCURS 8 TIMES.
+               03 TT-CHINS PIC 9(3).
+               03 TT-ENGS PIC 9(3).
+               03 TT-MATHS PIC 9(3).
+       01  TermsToFill PIC 99.
+       01  TermIdx PIC 99.
+
        PROCEDURE DIVISION.
            PERFORM OutputData WITH TEST AFTER UNTIL IND > 5
            PERFORM FORLOOP.
-       
+
        OutputData.
            DISPLAY IND.
            add 1 to ind.
-       
+
        ForLoop.
            PERFORM OutputDAta2 VARYING IND From -9 by 1 Until ind = 9
-           
+
+           PERFORM FillTermTable.
+
            STOP RUN.
 
        OutputDATA2.
-           DISPLAY IND.
\ No newline at end of file
+           DISPLAY IND.
+
+      *Prompts for how many terms to fill (bounds-checked against the
+      *8-entry OCCURS limit instead of trusting whatever the operator
+      *types) and then fills exactly that many table rows by VARYING
+      *TermIdx, the way OutputData2's demo loop varied IND.
+       FillTermTable.
+           DISPLAY "How many terms to enter (1-8) : " WITH NO ADVANCING
+           ACCEPT TERMSTOFILL.
+           IF TERMSTOFILL < 1 OR TERMSTOFILL > 8
+               DISPLAY "Out of range, must be 1 to 8 - nothing filled."
+           ELSE
+               PERFORM FillOneTerm
+                   VARYING TERMIDX FROM 1 BY 1
+                   UNTIL TERMIDX > TERMSTOFILL
+               DISPLAY "Terms filled : " TERMSTOFILL
+           END-IF.
+
+       FillOneTerm.
+           DISPLAY "Term " TERMIDX " Chinese score : " WITH NO ADVANCING
+           ACCEPT TT-CHINS (TERMIDX).
+           DISPLAY "Term " TERMIDX " English score : " WITH NO ADVANCING
+           ACCEPT TT-ENGS (TERMIDX).
+           DISPLAY "Term " TERMIDX " Math score : " WITH NO ADVANCING
+           ACCEPT TT-MATHS (TERMIDX).
