@@ -3,16 +3,14 @@
        AUTHOR. James.
        DATE-WRITTEN. 2023-3-27.
        
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           CLASS PassingGrade IS "A" THRU "C", "D".
-       
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 Age PIC 99 VALUE 0.
        01 Score PIC 999 VALUE 0.
        01 Grade PIC X VALUE "D".
+       01 GradePassFlag PIC X.
+           88 GradePass VALUE "Y".
+           88 GradeFail VALUE "N".
        01 CanVoteFlag PIC 9 VALUE 0.
            88 CanVote VALUE 1.
            88 CantVote VALUE 0.
@@ -34,9 +32,10 @@
                DISPLAY "You can't vote."
            END-IF
 
-           IF GRADE IS PassingGrade THEN
+           CALL "GradeCheck" USING GRADE, GRADEPASSFLAG
+           IF GRADEPASS THEN
                DISPLAY "You passed."
-           ELSE 
+           ELSE
                DISPLAY "You Failed."
            END-IF
 
@@ -59,4 +58,4 @@
                 ACCEPT TESTNUM
            END-PERFORM
                
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
