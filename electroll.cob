@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ElectRoll.
+      *Election module: lists every student whose CANVOTEFLAG is set,
+      *the same voting-eligibility test IfTut.cob applies to a typed-in
+      *age, now read straight off the StudentFile record.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO DYNAMIC StudentFilePath
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IDNUM
+               FILE STATUS IS StudentFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC.
+
+       WORKING-STORAGE SECTION.
+       01  AtEndFlag PIC A VALUE "N".
+       01  StudentFileStatus PIC XX.
+       01  EligibleCount PIC 9(5) VALUE 0.
+       01  IneligibleCount PIC 9(5) VALUE 0.
+       COPY STATCODE.
+      *Defaults to student.txt; set the STUDENTFILE environment
+      *variable to point a run at a different copy without recompiling.
+       01  StudentFilePath PIC X(40) VALUE "student.txt".
+
+       PROCEDURE DIVISION.
+       StartPara.
+           ACCEPT STUDENTFILEPATH FROM ENVIRONMENT "STUDENTFILE".
+           IF STUDENTFILEPATH = SPACES
+               MOVE "student.txt" TO STUDENTFILEPATH
+           END-IF.
+           OPEN INPUT STUDENTFILE.
+           IF STUDENTFILESTATUS NOT = FS-SUCCESS
+               DISPLAY "ElectRoll : " MSG-CANT-OPEN STUDENTFILESTATUS
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           DISPLAY "-- Election Roll (Voting-Eligible Students) --".
+           PERFORM UNTIL ATENDFLAG = 'Y'
+               READ STUDENTFILE NEXT RECORD
+                   AT END MOVE 'Y' TO ATENDFLAG
+               END-READ
+               IF ATENDFLAG = 'N'
+                   PERFORM ListOneRecord
+               END-IF
+           END-PERFORM.
+           CLOSE STUDENTFILE.
+           DISPLAY " ".
+           DISPLAY "Eligible to vote   : " ELIGIBLECOUNT.
+           DISPLAY "Not eligible to vote : " INELIGIBLECOUNT.
+           STOP RUN.
+
+       ListOneRecord.
+           IF CANVOTE
+               DISPLAY IDNUM " " FNAME " " LNAME " (age " AGE ")"
+               ADD 1 TO ELIGIBLECOUNT
+           ELSE
+               ADD 1 TO INELIGIBLECOUNT
+           END-IF.
