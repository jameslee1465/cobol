@@ -5,13 +5,23 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 Num1 PIC 9 VALUE 3.
-       01 NUM2 PIC 9 VALUE 5.
-       01 SUM1 PIC 9(2).
+       01 Num1 PIC 9(6) VALUE 123456.
+       01 NUM2 PIC 9(6) VALUE 654321.
+       01 SUM1 PIC 9(7).
+       01 DIFF1 PIC 9(7).
+       01 GCD1 PIC 9(7).
+       01 MathStatus PIC X.
+
 
-       
        PROCEDURE DIVISION.
-           CALL 'GetSum' USING NUM1, NUM2, SUM1.
-           DISPLAY Num1 " + " Num2 " = " SUM1.
+           CALL 'GetSum' USING NUM1, NUM2, SUM1, MATHSTATUS.
+           DISPLAY Num1 " + " Num2 " = " SUM1
+               " status " MATHSTATUS.
+           CALL 'GetDiff' USING NUM1, NUM2, DIFF1, MATHSTATUS.
+           DISPLAY Num1 " - " Num2 " = " DIFF1
+               " status " MATHSTATUS.
+           CALL 'GetGCD' USING NUM1, NUM2, GCD1, MATHSTATUS.
+           DISPLAY "GCD(" Num1 ", " Num2 ") = " GCD1
+               " status " MATHSTATUS.
 
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
