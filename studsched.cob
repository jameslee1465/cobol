@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudSched.
+      *Even/odd-ID split scheduling report: classifies every student
+      *into Group A or Group B by the last digit of IDNUM, using the
+      *same IsEven/IsOdd style of 88-level test IfTut.cob applies to a
+      *single typed-in digit, just run against the real roster.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO DYNAMIC StudentFilePath
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IDNUM
+               FILE STATUS IS StudentFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC.
+
+       WORKING-STORAGE SECTION.
+       01  AtEndFlag PIC A VALUE "N".
+       01  StudentFileStatus PIC XX.
+       01  IDQuotient PIC 9(8).
+       01  LastDigit PIC 9.
+           88 IsEven VALUE 0, 2, 4, 6, 8.
+           88 IsOdd VALUE 1, 3, 5, 7, 9.
+       01  EvenCount PIC 9(5) VALUE 0.
+       01  OddCount PIC 9(5) VALUE 0.
+       COPY STATCODE.
+      *Defaults to student.txt; set the STUDENTFILE environment
+      *variable to point a run at a different copy without recompiling.
+       01  StudentFilePath PIC X(40) VALUE "student.txt".
+
+       PROCEDURE DIVISION.
+       StartPara.
+           ACCEPT STUDENTFILEPATH FROM ENVIRONMENT "STUDENTFILE".
+           IF STUDENTFILEPATH = SPACES
+               MOVE "student.txt" TO STUDENTFILEPATH
+           END-IF.
+           OPEN INPUT STUDENTFILE.
+           IF STUDENTFILESTATUS NOT = FS-SUCCESS
+               DISPLAY "StudSched : " MSG-CANT-OPEN STUDENTFILESTATUS
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           DISPLAY "-- Even/Odd ID Scheduling Split --".
+           PERFORM UNTIL ATENDFLAG = 'Y'
+               READ STUDENTFILE NEXT RECORD
+                   AT END MOVE 'Y' TO ATENDFLAG
+               END-READ
+               IF ATENDFLAG = 'N'
+                   PERFORM ClassifyOneRecord
+               END-IF
+           END-PERFORM.
+           CLOSE STUDENTFILE.
+           DISPLAY " ".
+           DISPLAY "Group A (even ID) : " EVENCOUNT.
+           DISPLAY "Group B (odd ID)  : " ODDCOUNT.
+           STOP RUN.
+
+       ClassifyOneRecord.
+           DIVIDE IDNUM BY 10 GIVING IDQUOTIENT REMAINDER LASTDIGIT.
+           IF ISEVEN
+               DISPLAY "Group A : " IDNUM " " FNAME " " LNAME
+               ADD 1 TO EVENCOUNT
+           ELSE
+               DISPLAY "Group B : " IDNUM " " FNAME " " LNAME
+               ADD 1 TO ODDCOUNT
+           END-IF.
