@@ -0,0 +1,26 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GradeCheck.
+      *Shared pass/fail classifier for a single letter grade. Factored
+      *out of IfTut.cob's inline PassingGrade class-test so transcpt.cob
+      *can apply the same A-thru-C-or-D passing rule without each
+      *program keeping its own copy of the CLASS definition.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS PassingGrade IS "A" THRU "C", "D".
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-GRADE PIC X.
+       01  LS-PASSFLAG PIC X.
+           88 LS-PASS VALUE "Y".
+           88 LS-FAIL VALUE "N".
+
+       PROCEDURE DIVISION USING LS-GRADE LS-PASSFLAG.
+       MainEntry.
+           IF LS-GRADE IS PassingGrade
+               SET LS-PASS TO TRUE
+           ELSE
+               SET LS-FAIL TO TRUE
+           END-IF.
+           GOBACK.
