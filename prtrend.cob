@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PrTrend.
+      *Weekly protein-shake trend report: reads the whole proteinlog
+      *and tallies, per student, how many shakes were logged and how
+      *much PtShakeNeed totalled over the last 7 days.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ProteinLog ASSIGN TO "proteinlog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ProteinLogStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ProteinLog.
+       COPY PROTEINLOG.
+
+       WORKING-STORAGE SECTION.
+       01  AtEndFlag PIC A VALUE "N".
+       01  TodayDate PIC 9(8).
+       01  TodaySerial PIC 9(8).
+       01  EntryDate PIC 9(8).
+       01  EntrySerial PIC 9(8).
+       01  DaysAgo PIC S9(5).
+       01  EntriesInWindow PIC 9(5) VALUE 0.
+       01  EntriesSkipped PIC 9(5) VALUE 0.
+       01  TrendTable.
+           02 TrendEntry OCCURS 50 TIMES.
+               03 TR-IDNUM PIC 9(9).
+               03 TR-COUNT PIC 9(3).
+               03 TR-TOTAL PIC 9(5)V99.
+       01  TrendCount PIC 9(3) VALUE 0.
+       01  TrendIdx PIC 9(3).
+       01  FoundIdx PIC 9(3) VALUE 0.
+       01  TrendAverage PIC 9(5)V99.
+       01  ProteinLogStatus PIC XX.
+       COPY STATCODE.
+
+       PROCEDURE DIVISION.
+       StartPara.
+           MOVE RC-SUCCESS TO RETURN-CODE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO TODAYDATE.
+           COMPUTE TODAYSERIAL = FUNCTION INTEGER-OF-DATE (TODAYDATE).
+      *No log written yet : report zero entries instead of treating a
+      *not-yet-existing log as a failed step.
+           OPEN INPUT PROTEINLOG.
+           IF PROTEINLOGSTATUS = FS-FILE-NOT-EXIST
+               MOVE 'Y' TO ATENDFLAG
+           ELSE
+               IF PROTEINLOGSTATUS NOT = FS-SUCCESS
+                   DISPLAY "PrTrend : " MSG-CANT-OPEN PROTEINLOGSTATUS
+                   MOVE RC-FILE-ERROR TO RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF.
+           PERFORM UNTIL ATENDFLAG = 'Y'
+               READ PROTEINLOG
+                   AT END MOVE 'Y' TO ATENDFLAG
+               END-READ
+               IF ATENDFLAG = 'N'
+                   PERFORM TallyOneLogEntry
+               END-IF
+           END-PERFORM.
+           IF PROTEINLOGSTATUS NOT = FS-FILE-NOT-EXIST
+               CLOSE PROTEINLOG
+           END-IF.
+           DISPLAY "-- Weekly Protein-Shake Trend --".
+           DISPLAY "Entries in last 7 days : " ENTRIESINWINDOW.
+           PERFORM DisplayOneTrend
+               VARYING TRENDIDX FROM 1 BY 1 UNTIL TRENDIDX > TRENDCOUNT.
+           IF ENTRIESSKIPPED > 0
+               DISPLAY "Students dropped (trend table full) : "
+                   ENTRIESSKIPPED
+           END-IF.
+           GOBACK.
+
+      *Only entries dated within the last 7 days (inclusive of today)
+      *count toward the trend; older history in the log is ignored.
+       TallyOneLogEntry.
+           MOVE PL-TIMESTAMP (1:8) TO ENTRYDATE.
+           COMPUTE ENTRYSERIAL = FUNCTION INTEGER-OF-DATE (ENTRYDATE).
+           COMPUTE DAYSAGO = TODAYSERIAL - ENTRYSERIAL.
+           IF DAYSAGO >= 0 AND DAYSAGO <= 7
+               ADD 1 TO ENTRIESINWINDOW
+               PERFORM FindOrAddTrendEntry
+               IF FOUNDIDX > 0
+                   ADD 1 TO TR-COUNT (FOUNDIDX)
+                   ADD PL-PTSHAKENEED TO TR-TOTAL (FOUNDIDX)
+               END-IF
+           END-IF.
+
+       FindOrAddTrendEntry.
+           MOVE 0 TO FOUNDIDX.
+           PERFORM VARYING TRENDIDX FROM 1 BY 1
+                   UNTIL TRENDIDX > TRENDCOUNT
+               IF TR-IDNUM (TRENDIDX) = PL-IDNUM
+                   MOVE TRENDIDX TO FOUNDIDX
+               END-IF
+           END-PERFORM.
+           IF FOUNDIDX = 0
+               IF TRENDCOUNT < 50
+                   ADD 1 TO TRENDCOUNT
+                   MOVE PL-IDNUM TO TR-IDNUM (TRENDCOUNT)
+                   MOVE 0 TO TR-COUNT (TRENDCOUNT)
+                   MOVE 0 TO TR-TOTAL (TRENDCOUNT)
+                   MOVE TRENDCOUNT TO FOUNDIDX
+               ELSE
+                   ADD 1 TO ENTRIESSKIPPED
+               END-IF
+           END-IF.
+
+       DisplayOneTrend.
+           COMPUTE TRENDAVERAGE = TR-TOTAL (TRENDIDX) /
+               TR-COUNT (TRENDIDX).
+           DISPLAY "  Student " TR-IDNUM (TRENDIDX)
+               " : " TR-COUNT (TRENDIDX) " shakes, "
+               TR-TOTAL (TRENDIDX) "g total, "
+               TRENDAVERAGE "g average".
