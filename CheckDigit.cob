@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CheckDigit.
+      *Mod-11 check-digit computation, factored out of Operations'
+      *ValidateCheckBit so Operations (which validates an existing
+      *CheckBit against idNum) and IDReissue (which computes a fresh
+      *CheckBit for a raw idNum) share one copy of the math.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 CheckSum PIC 9(4).
+       01 CheckWeight PIC 9(2).
+       01 Mod11Remainder PIC 9(2).
+       01 DigitIdx PIC 99.
+
+       LINKAGE SECTION.
+       01 LS-IDNUM PIC 9(9).
+       01 LS-IDNUMDIGITS REDEFINES LS-IDNUM.
+           02 LS-IDNUMDIGIT PIC 9 OCCURS 9 TIMES.
+       01 LS-CHECKDIGIT PIC 9.
+
+       PROCEDURE DIVISION USING LS-IDNUM LS-CHECKDIGIT.
+       MainEntry.
+           MOVE 0 TO CHECKSUM.
+           PERFORM VARYING DIGITIDX FROM 1 BY 1 UNTIL DIGITIDX > 9
+               COMPUTE CHECKWEIGHT = 11 - DIGITIDX
+               COMPUTE CHECKSUM = CHECKSUM +
+                   (LS-IDNUMDIGIT (DIGITIDX) * CHECKWEIGHT)
+           END-PERFORM.
+           DIVIDE CHECKSUM BY 11 GIVING CHECKWEIGHT
+               REMAINDER MOD11REMAINDER.
+      *Mod 11 can yield a remainder of 1, which would make the check
+      *digit 11 - 1 = 10 - too wide for a single PIC 9 digit. Fold
+      *that case into the same check digit as a genuine 0 remainder
+      *rather than let it truncate silently.
+           IF MOD11REMAINDER = 0 OR MOD11REMAINDER = 1
+               MOVE 0 TO LS-CHECKDIGIT
+           ELSE
+               COMPUTE LS-CHECKDIGIT = 11 - MOD11REMAINDER
+           END-IF.
+           GOBACK.
