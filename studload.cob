@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudLoad.
+      *Batch loader: reads a registrar extract (fixed-width, line
+      *sequential) and writes each record into StudentFile so a new
+      *semester's intake doesn't have to go through AddStud by hand.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ExtractFile ASSIGN TO "extract.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ExtractFileStatus.
+           SELECT StudentFile ASSIGN TO DYNAMIC StudentFilePath
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS IDNUM
+               FILE STATUS IS StudentFileStatus.
+           SELECT AuditFile ASSIGN TO "audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditFileStatus.
+           SELECT CheckpointFile ASSIGN TO "checkpnt.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CheckpointStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ExtractFile.
+       01 ExtractRecord.
+           02 EX-IDNUM PIC 9(9).
+           02 EX-FNAME PIC A(10).
+           02 EX-LNAME PIC A(10).
+           02 EX-CHINS PIC 9(3).
+           02 EX-ENGS PIC 9(3).
+           02 EX-MATHS PIC 9(3).
+
+       FD StudentFile.
+       COPY STUDREC.
+
+       FD AuditFile.
+       COPY AUDITREC.
+
+       FD CheckpointFile.
+       COPY CHKPTREC.
+
+       WORKING-STORAGE SECTION.
+       01  AtEndFlag PIC A VALUE "N".
+       01  LoadedCount PIC 9(5) VALUE 0.
+       01  SkippedCount PIC 9(5) VALUE 0.
+       01  ExtractFileStatus PIC XX.
+       01  StudentFileStatus PIC XX.
+       01  AuditFileStatus PIC XX.
+       01  CheckpointStatus PIC XX.
+       01  OperID PIC X(10) VALUE "SYSTEM".
+       COPY STATCODE.
+      *Defaults to student.txt; set the STUDENTFILE environment
+      *variable to point a run at a different copy without recompiling.
+       01  StudentFilePath PIC X(40) VALUE "student.txt".
+
+       PROCEDURE DIVISION.
+       StartPara.
+           MOVE RC-SUCCESS TO RETURN-CODE.
+           ACCEPT STUDENTFILEPATH FROM ENVIRONMENT "STUDENTFILE".
+           IF STUDENTFILEPATH = SPACES
+               MOVE "student.txt" TO STUDENTFILEPATH
+           END-IF.
+      *No fresh registrar extract on a given night is not a failure -
+      *just nothing to load - the same "missing file isn't fatal"
+      *idiom AuditFile/CheckpointFile/ProteinLog use elsewhere.
+           OPEN INPUT EXTRACTFILE.
+           IF EXTRACTFILESTATUS = FS-FILE-NOT-EXIST
+               DISPLAY "StudLoad : no extract.txt found, nothing to "
+                   "load."
+               MOVE RC-SUCCESS TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF EXTRACTFILESTATUS NOT = FS-SUCCESS
+               DISPLAY "StudLoad : " MSG-CANT-OPEN EXTRACTFILESTATUS
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN I-O STUDENTFILE.
+           IF STUDENTFILESTATUS NOT = FS-SUCCESS
+               DISPLAY "StudLoad : " MSG-CANT-OPEN STUDENTFILESTATUS
+               CLOSE EXTRACTFILE
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               GOBACK
+           END-IF.
+      *No audit log yet on a fresh system - create it instead of
+      *treating a missing first-run file as a real failure.
+           OPEN EXTEND AUDITFILE.
+           IF AUDITFILESTATUS NOT = FS-SUCCESS
+               OPEN OUTPUT AUDITFILE
+           END-IF.
+           IF AUDITFILESTATUS NOT = FS-SUCCESS
+               DISPLAY "StudLoad : " MSG-CANT-OPEN AUDITFILESTATUS
+               CLOSE EXTRACTFILE
+               CLOSE STUDENTFILE
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM UNTIL ATENDFLAG = 'Y'
+               READ EXTRACTFILE
+                   AT END MOVE 'Y' TO ATENDFLAG
+               END-READ
+               IF ATENDFLAG = 'N'
+                   PERFORM LoadOneRecord
+               END-IF
+           END-PERFORM.
+           CLOSE EXTRACTFILE.
+           CLOSE STUDENTFILE.
+           CLOSE AUDITFILE.
+           DISPLAY "Records loaded : " LOADEDCOUNT.
+           DISPLAY "Records skipped (duplicate ID) : " SKIPPEDCOUNT.
+           GOBACK.
+
+       LoadOneRecord.
+           MOVE EX-IDNUM TO IDNUM.
+           MOVE EX-FNAME TO FNAME.
+           MOVE EX-LNAME TO LNAME.
+           MOVE 1 TO TERMCOUNT.
+           MOVE EX-CHINS TO CHINS (1).
+           MOVE EX-ENGS TO ENGS (1).
+           MOVE EX-MATHS TO MATHS (1).
+           SET ACTIVE TO TRUE.
+           MOVE 0 TO GRADELEVEL.
+           MOVE 0 TO AGE.
+           SET CANTVOTE TO TRUE.
+           MOVE 0 TO TUITIONBALANCE.
+           WRITE STUDENTDATA
+               INVALID KEY
+                   ADD 1 TO SKIPPEDCOUNT
+                   DISPLAY "Skipped duplicate ID : " EX-IDNUM
+               NOT INVALID KEY
+                   ADD 1 TO LOADEDCOUNT
+                   MOVE "ADD" TO AA-ACTION
+                   MOVE SPACES TO AA-BEFORE
+                   MOVE FNAME TO AA-AFT-FNAME
+                   MOVE LNAME TO AA-AFT-LNAME
+                   MOVE CHINS (1) TO AA-AFT-CHINS
+                   MOVE ENGS (1) TO AA-AFT-ENGS
+                   MOVE MATHS (1) TO AA-AFT-MATHS
+                   MOVE ENROLLSTATUS TO AA-AFT-STATUS
+                   MOVE GRADELEVEL TO AA-AFT-GRADE
+                   MOVE AGE TO AA-AFT-AGE
+                   MOVE CANVOTEFLAG TO AA-AFT-CANVOTE
+                   MOVE TUITIONBALANCE TO AA-AFT-TUITION
+                   PERFORM LogAudit
+           END-WRITE.
+
+       LogAudit.
+           MOVE FUNCTION CURRENT-DATE TO AA-TIMESTAMP.
+           MOVE OPERID TO AA-OPERID.
+           MOVE IDNUM TO AA-IDNUM.
+           WRITE AUDITRECORD.
+           PERFORM WriteCheckpoint.
+
+       WriteCheckpoint.
+           OPEN OUTPUT CHECKPOINTFILE.
+           MOVE AA-TIMESTAMP TO CK-TIMESTAMP.
+           MOVE AA-ACTION TO CK-ACTION.
+           MOVE AA-IDNUM TO CK-IDNUM.
+           MOVE "COMMITTED" TO CK-STATUS.
+           WRITE CHECKPOINTRECORD.
+           CLOSE CHECKPOINTFILE.
