@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudRecon.
+      *End-of-day reconciliation: replays every Add/Delete entry in
+      *the audit trail to get an expected record count, then compares
+      *that against StudentFile's actual record count, so a missed
+      *REWRITE or a partial batch load shows up as a discrepancy the
+      *same day instead of weeks later.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO DYNAMIC StudentFilePath
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IDNUM
+               FILE STATUS IS StudentFileStatus.
+           SELECT AuditFile ASSIGN TO "audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC.
+
+       FD AuditFile.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  AtEndFlag PIC A VALUE "N".
+       01  StudentFileStatus PIC XX.
+       01  AuditFileStatus PIC XX.
+       01  ActualCount PIC 9(5) VALUE 0.
+       01  AddCount PIC 9(5) VALUE 0.
+       01  DeleteCount PIC 9(5) VALUE 0.
+       01  ExpectedCount PIC S9(6) VALUE 0.
+       01  DiffCount PIC S9(6) VALUE 0.
+       COPY STATCODE.
+      *Defaults to student.txt; set the STUDENTFILE environment
+      *variable to point a run at a different copy without recompiling.
+       01  StudentFilePath PIC X(40) VALUE "student.txt".
+
+       PROCEDURE DIVISION.
+       StartPara.
+           ACCEPT STUDENTFILEPATH FROM ENVIRONMENT "STUDENTFILE".
+           IF STUDENTFILEPATH = SPACES
+               MOVE "student.txt" TO STUDENTFILEPATH
+           END-IF.
+           PERFORM ReplayAuditFile.
+           PERFORM CountStudentFile.
+           COMPUTE EXPECTEDCOUNT = ADDCOUNT - DELETECOUNT.
+           COMPUTE DIFFCOUNT = ACTUALCOUNT - EXPECTEDCOUNT.
+           DISPLAY "-- Roster Reconciliation --".
+           DISPLAY "Audit ADD entries      : " ADDCOUNT.
+           DISPLAY "Audit DELETE entries   : " DELETECOUNT.
+           DISPLAY "Expected record count   : " EXPECTEDCOUNT.
+           DISPLAY "Actual StudentFile count: " ACTUALCOUNT.
+           IF DIFFCOUNT = 0
+               DISPLAY "Reconciliation OK - counts match."
+           ELSE
+               DISPLAY "DISCREPANCY : off by " DIFFCOUNT
+                   " record(s) - investigate before next run."
+               MOVE RC-DISCREPANCY TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      *A system with no audit trail yet (fresh install) replays as
+      *zero Adds and zero Deletes, not a failure.
+       ReplayAuditFile.
+           OPEN INPUT AUDITFILE.
+           IF AUDITFILESTATUS = FS-SUCCESS
+               PERFORM UNTIL ATENDFLAG = 'Y'
+                   READ AUDITFILE
+                       AT END MOVE 'Y' TO ATENDFLAG
+                   END-READ
+                   IF ATENDFLAG = 'N'
+                       PERFORM TallyOneAuditEntry
+                   END-IF
+               END-PERFORM
+               CLOSE AUDITFILE
+           END-IF.
+
+       TallyOneAuditEntry.
+           EVALUATE AA-ACTION
+               WHEN "ADD"
+                   ADD 1 TO ADDCOUNT
+               WHEN "DELETE"
+                   ADD 1 TO DELETECOUNT
+           END-EVALUATE.
+
+       CountStudentFile.
+           MOVE 'N' TO ATENDFLAG.
+           OPEN INPUT STUDENTFILE.
+           IF STUDENTFILESTATUS NOT = FS-SUCCESS
+               DISPLAY "StudRecon : " MSG-CANT-OPEN STUDENTFILESTATUS
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM UNTIL ATENDFLAG = 'Y'
+               READ STUDENTFILE NEXT RECORD
+                   AT END MOVE 'Y' TO ATENDFLAG
+               END-READ
+               IF ATENDFLAG = 'N'
+                   ADD 1 TO ACTUALCOUNT
+               END-IF
+           END-PERFORM.
+           CLOSE STUDENTFILE.
