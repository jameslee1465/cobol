@@ -0,0 +1,8 @@
+      *    CHKPTREC.cpy -- single-record checkpoint written after every
+      *    committed Add/Update/Delete, so a restart after a crash can
+      *    tell what the last completed transaction was.
+       01  CheckpointRecord.
+           02 CK-TIMESTAMP PIC X(21).
+           02 CK-ACTION PIC X(6).
+           02 CK-IDNUM PIC 9(9).
+           02 CK-STATUS PIC X(9).
