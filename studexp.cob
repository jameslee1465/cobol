@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudExp.
+      *Nightly unload: walks StudentFile sequentially and writes every
+      *record to a fixed-width extract for downstream reporting.
+      *Extract layout (one line per student, line sequential):
+      *  positions  1- 9  IDNUM      PIC 9(9)
+      *  positions 10-19  FNAME      PIC A(10)
+      *  positions 20-29  LNAME      PIC A(10)
+      *  positions 30-32  CHINS      PIC 9(3) (most recent term)
+      *  positions 33-35  ENGS       PIC 9(3) (most recent term)
+      *  positions 36-38  MATHS      PIC 9(3) (most recent term)
+      *  position  39     ENROLL STATUS PIC X
+      *  positions 40-41  GRADE LEVEL   PIC 9(2)
+      *  positions 42-44  AGE           PIC 9(3)
+      *  position  45     CAN-VOTE FLAG PIC 9
+      *  positions 46-52  TUITION BALANCE PIC S9(5)V99
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO DYNAMIC StudentFilePath
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IDNUM
+               FILE STATUS IS StudentFileStatus.
+           SELECT ExportFile ASSIGN TO "export.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ExportFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC.
+
+       FD ExportFile.
+       01 ExportRecord.
+           02 EXP-IDNUM PIC 9(9).
+           02 EXP-FNAME PIC A(10).
+           02 EXP-LNAME PIC A(10).
+           02 EXP-CHINS PIC 9(3).
+           02 EXP-ENGS PIC 9(3).
+           02 EXP-MATHS PIC 9(3).
+           02 EXP-STATUS PIC X.
+           02 EXP-GRADE PIC 9(2).
+           02 EXP-AGE PIC 9(3).
+           02 EXP-CANVOTE PIC 9.
+           02 EXP-TUITION PIC S9(5)V99.
+
+       WORKING-STORAGE SECTION.
+       01  AtEndFlag PIC A VALUE "N".
+       01  ExportedCount PIC 9(5) VALUE 0.
+       01  StudentFileStatus PIC XX.
+       01  ExportFileStatus PIC XX.
+       COPY STATCODE.
+      *Defaults to student.txt; set the STUDENTFILE environment
+      *variable to point a run at a different copy without recompiling.
+       01  StudentFilePath PIC X(40) VALUE "student.txt".
+
+       PROCEDURE DIVISION.
+       StartPara.
+           MOVE RC-SUCCESS TO RETURN-CODE.
+           ACCEPT STUDENTFILEPATH FROM ENVIRONMENT "STUDENTFILE".
+           IF STUDENTFILEPATH = SPACES
+               MOVE "student.txt" TO STUDENTFILEPATH
+           END-IF.
+           OPEN INPUT STUDENTFILE.
+           IF STUDENTFILESTATUS NOT = FS-SUCCESS
+               DISPLAY "StudExp : " MSG-CANT-OPEN STUDENTFILESTATUS
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT EXPORTFILE.
+           IF EXPORTFILESTATUS NOT = FS-SUCCESS
+               DISPLAY "StudExp : " MSG-CANT-OPEN EXPORTFILESTATUS
+               CLOSE STUDENTFILE
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM UNTIL ATENDFLAG = 'Y'
+               READ STUDENTFILE NEXT RECORD
+                   AT END MOVE 'Y' TO ATENDFLAG
+               END-READ
+               IF ATENDFLAG = 'N'
+                   PERFORM ExportOneRecord
+               END-IF
+           END-PERFORM.
+           CLOSE STUDENTFILE.
+           CLOSE EXPORTFILE.
+           DISPLAY "Records exported : " EXPORTEDCOUNT.
+           GOBACK.
+
+       ExportOneRecord.
+           MOVE IDNUM TO EXP-IDNUM.
+           MOVE FNAME TO EXP-FNAME.
+           MOVE LNAME TO EXP-LNAME.
+           IF TERMCOUNT > 0
+               MOVE CHINS (TERMCOUNT) TO EXP-CHINS
+               MOVE ENGS (TERMCOUNT) TO EXP-ENGS
+               MOVE MATHS (TERMCOUNT) TO EXP-MATHS
+           ELSE
+               MOVE 0 TO EXP-CHINS EXP-ENGS EXP-MATHS
+           END-IF.
+           MOVE ENROLLSTATUS TO EXP-STATUS.
+           MOVE GRADELEVEL TO EXP-GRADE.
+           MOVE AGE TO EXP-AGE.
+           MOVE CANVOTEFLAG TO EXP-CANVOTE.
+           MOVE TUITIONBALANCE TO EXP-TUITION.
+           WRITE EXPORTRECORD.
+           ADD 1 TO EXPORTEDCOUNT.
