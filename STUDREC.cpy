@@ -0,0 +1,22 @@
+      *    STUDREC.cpy -- StudentFile record layout, shared by
+      *    studfile.cob and the batch load/export/report programs so
+      *    the layout only has to change in one place.
+       01  StudentData.
+           02 IDNum PIC 9(9).
+           02 FNAME PIC A(10).
+           02 LNAME PIC A(10).
+           02 TermCount PIC 9(2) VALUE 0.
+           02 TermScores OCCURS 8 TIMES.
+               03 ChinS PIC 9(3).
+               03 EngS PIC 9(3).
+               03 MathS PIC 9(3).
+           02 EnrollStatus PIC X VALUE "A".
+               88 Active VALUE "A".
+               88 Withdrawn VALUE "W".
+               88 Graduated VALUE "G".
+           02 GradeLevel PIC 9(2) VALUE 0.
+           02 Age PIC 9(3) VALUE 0.
+           02 CanVoteFlag PIC 9 VALUE 0.
+               88 CanVote VALUE 1.
+               88 CantVote VALUE 0.
+           02 TuitionBalance PIC S9(5)V99 VALUE 0.
