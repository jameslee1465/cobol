@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudRpt.
+      *Roster summary report: total enrollment count read straight
+      *from StudentFile, no interactive menu required.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO DYNAMIC StudentFilePath
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IDNUM
+               FILE STATUS IS StudentFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC.
+
+       WORKING-STORAGE SECTION.
+       01  AtEndFlag PIC A VALUE "N".
+       01  StudentFileStatus PIC XX.
+       01  TotalCount PIC 9(5) VALUE 0.
+       01  GradeCounts.
+           02 GradeCount OCCURS 13 TIMES PIC 9(5) VALUE 0.
+       01  GradeIdx PIC 99.
+       01  DisplayGrade PIC 99.
+       COPY STATCODE.
+      *Defaults to student.txt; set the STUDENTFILE environment
+      *variable to point a run at a different copy without recompiling.
+       01  StudentFilePath PIC X(40) VALUE "student.txt".
+
+       PROCEDURE DIVISION.
+       StartPara.
+           ACCEPT STUDENTFILEPATH FROM ENVIRONMENT "STUDENTFILE".
+           IF STUDENTFILEPATH = SPACES
+               MOVE "student.txt" TO STUDENTFILEPATH
+           END-IF.
+           OPEN INPUT STUDENTFILE.
+           IF STUDENTFILESTATUS NOT = FS-SUCCESS
+               DISPLAY "StudRpt : " MSG-CANT-OPEN STUDENTFILESTATUS
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL ATENDFLAG = 'Y'
+               READ STUDENTFILE NEXT RECORD
+                   AT END MOVE 'Y' TO ATENDFLAG
+               END-READ
+               IF ATENDFLAG = 'N'
+                   PERFORM TallyOneRecord
+               END-IF
+           END-PERFORM.
+           CLOSE STUDENTFILE.
+           DISPLAY "-- Roster Summary --".
+           DISPLAY "Total enrollment : " TOTALCOUNT.
+           DISPLAY "By grade level :".
+           PERFORM DisplayGradeCounts
+               VARYING GRADEIDX FROM 1 BY 1 UNTIL GRADEIDX > 13.
+           STOP RUN.
+
+       TallyOneRecord.
+           ADD 1 TO TOTALCOUNT.
+           IF GRADELEVEL <= 12
+               ADD 1 TO GRADECOUNT (GRADELEVEL + 1)
+           END-IF.
+
+       DisplayGradeCounts.
+           IF GRADECOUNT (GRADEIDX) > 0
+               COMPUTE DISPLAYGRADE = GRADEIDX - 1
+               DISPLAY "  Grade " DISPLAYGRADE " : "
+                   GRADECOUNT (GRADEIDX)
+           END-IF.
