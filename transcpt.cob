@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Transcpt.
+      *Per-student transcript: walks every term on file, averages
+      *ChinS/EngS/MathS for each, and applies the same PassingGrade
+      *classification IfTut.cob uses (via the shared GradeCheck
+      *subprogram), instead of averaging grades by hand on each report
+      *card.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO DYNAMIC StudentFilePath
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IDNUM
+               FILE STATUS IS StudentFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC.
+
+       WORKING-STORAGE SECTION.
+       01  AtEndFlag PIC A VALUE "N".
+       01  SubjectTotal PIC 9(4).
+       01  SubjectAverage PIC 9(3)V99.
+       01  SubjectGrade PIC X.
+       01  SubjectPass PIC X(4).
+       01  SubjectScore PIC 9(3).
+       01  TermIdx PIC 99.
+       01  GradePassFlag PIC X.
+           88 GradePass VALUE "Y".
+           88 GradeFail VALUE "N".
+       01  StudentFileStatus PIC XX.
+       COPY STATCODE.
+      *Defaults to student.txt; set the STUDENTFILE environment
+      *variable to point a run at a different copy without recompiling.
+       01  StudentFilePath PIC X(40) VALUE "student.txt".
+
+       PROCEDURE DIVISION.
+       StartPara.
+           MOVE RC-SUCCESS TO RETURN-CODE.
+           ACCEPT STUDENTFILEPATH FROM ENVIRONMENT "STUDENTFILE".
+           IF STUDENTFILEPATH = SPACES
+               MOVE "student.txt" TO STUDENTFILEPATH
+           END-IF.
+           OPEN INPUT STUDENTFILE.
+           IF STUDENTFILESTATUS NOT = FS-SUCCESS
+               DISPLAY "Transcpt : " MSG-CANT-OPEN STUDENTFILESTATUS
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM UNTIL ATENDFLAG = 'Y'
+               READ STUDENTFILE NEXT RECORD
+                   AT END MOVE 'Y' TO ATENDFLAG
+               END-READ
+               IF ATENDFLAG = 'N'
+                   PERFORM PrintTranscript
+               END-IF
+           END-PERFORM.
+           CLOSE STUDENTFILE.
+           GOBACK.
+
+       PrintTranscript.
+           DISPLAY " ".
+           DISPLAY "-- Transcript for " FNAME " " LNAME
+               " (" IDNUM ") --".
+           IF TERMCOUNT = 0
+               DISPLAY "  No term scores on file."
+           ELSE
+               PERFORM PrintOneTerm
+                   VARYING TERMIDX FROM 1 BY 1
+                   UNTIL TERMIDX > TERMCOUNT
+           END-IF.
+
+       PrintOneTerm.
+           DISPLAY "Term " TERMIDX " :".
+           COMPUTE SUBJECTTOTAL =
+               CHINS (TERMIDX) + ENGS (TERMIDX) + MATHS (TERMIDX).
+           COMPUTE SUBJECTAVERAGE = SUBJECTTOTAL / 3.
+           DISPLAY "  Chinese : " CHINS (TERMIDX) WITH NO ADVANCING.
+           MOVE CHINS (TERMIDX) TO SUBJECTSCORE.
+           PERFORM GradeOneSubject.
+           DISPLAY "  English : " ENGS (TERMIDX) WITH NO ADVANCING.
+           MOVE ENGS (TERMIDX) TO SUBJECTSCORE.
+           PERFORM GradeOneSubject.
+           DISPLAY "  Math    : " MATHS (TERMIDX) WITH NO ADVANCING.
+           MOVE MATHS (TERMIDX) TO SUBJECTSCORE.
+           PERFORM GradeOneSubject.
+           DISPLAY "  Average : " SUBJECTAVERAGE.
+
+       GradeOneSubject.
+           EVALUATE TRUE
+               WHEN SUBJECTSCORE >= 90 MOVE "A" TO SUBJECTGRADE
+               WHEN SUBJECTSCORE >= 80 MOVE "B" TO SUBJECTGRADE
+               WHEN SUBJECTSCORE >= 70 MOVE "C" TO SUBJECTGRADE
+               WHEN SUBJECTSCORE >= 60 MOVE "D" TO SUBJECTGRADE
+               WHEN OTHER MOVE "F" TO SUBJECTGRADE
+           END-EVALUATE.
+           CALL "GradeCheck" USING SUBJECTGRADE, GRADEPASSFLAG.
+           IF GRADEPASS
+               MOVE "PASS" TO SUBJECTPASS
+           ELSE
+               MOVE "FAIL" TO SUBJECTPASS
+           END-IF.
+           DISPLAY "  grade " SUBJECTGRADE " - " SUBJECTPASS.
