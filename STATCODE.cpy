@@ -0,0 +1,27 @@
+      *    STATCODE.cpy -- standard status/return-code values and
+      *    message text, so file-status handling, INVALID KEY
+      *    messages, and RETURN-CODE conventions are defined once and
+      *    mean the same thing in every program that COPYs them,
+      *    instead of each program picking its own wording.
+
+      *FILE STATUS values worth checking for by name - covers the
+      *handful every program in this system actually tests for.
+       01 FS-SUCCESS CONSTANT AS "00".
+       01 FS-DUPLICATE-KEY CONSTANT AS "22".
+       01 FS-NOT-FOUND CONSTANT AS "23".
+       01 FS-FILE-NOT-EXIST CONSTANT AS "35".
+
+      *RETURN-CODE values a batch step sets before GOBACK/STOP RUN so
+      *a driver program, or an operator reading the job log, can tell
+      *success from a warning from a hard failure at a glance.
+       01 RC-SUCCESS CONSTANT AS 0.
+       01 RC-WARNING CONSTANT AS 4.
+       01 RC-DISCREPANCY CONSTANT AS 8.
+       01 RC-FILE-ERROR CONSTANT AS 16.
+
+      *Standard message text, so the wording of a given condition
+      *doesn't drift program to program.
+       01 MSG-CANT-OPEN PIC X(24) VALUE "can't open file, status ".
+       01 MSG-NOT-FOUND PIC X(20) VALUE "record not found".
+       01 MSG-STEP-FAILED PIC X(19) VALUE "batch step failed, ".
+       01 MSG-IO-ERROR PIC X(23) VALUE "I/O error, file status ".
