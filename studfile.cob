@@ -3,31 +3,106 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT StudentFile ASSiGN TO "student.txt"
+           SELECT StudentFile ASSIGN TO DYNAMIC StudentFilePath
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS IDNUM.
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IDNUM
+               ALTERNATE RECORD KEY IS LNAME WITH DUPLICATES
+               FILE STATUS IS StudentFileStatus.
+           SELECT AuditFile ASSIGN TO "audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditFileStatus.
+           SELECT CheckpointFile ASSIGN TO "checkpnt.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CheckpointStatus.
+           SELECT OperatorFile ASSIGN TO "operator.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OperatorFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD StudentFile.
-       01 StudentData.
-           02 IDNum PIC 9(9).
-           02 FNAME PIC A(10).
-           02 LNAME PIC A(10).
-      *    02 Score.
-      *        03 ChinS PIC 9(3).
-      *        03 EngS PIC 9(3).
-      *        03 MathS PIC 9(3).
+       COPY STUDREC.
+
+       FD AuditFile.
+       COPY AUDITREC.
+
+       FD CheckpointFile.
+       COPY CHKPTREC.
+
+       FD OperatorFile.
+       COPY OPERREC.
 
        WORKING-STORAGE SECTION.
        01  Choice PIC 9.
        01  StayOpen PIC A Value "Y".
        01  StudExist PIC X.
+       01  AtEndFlag PIC A Value "N".
+       01  DelConfirm PIC A.
+       01  SearchLName PIC A(10).
+       01  DupCheckID PIC 9(9).
+       01  SaveIDNum PIC 9(9).
+       01  UpdField PIC A.
+       01  SaveStatus PIC X.
+       01  SaveGrade PIC 9(2).
+       01  SaveAge PIC 9(3).
+       01  SaveCanVote PIC 9.
+       01  SaveTuition PIC S9(5)V99.
+       01  CheckpointStatus PIC XX.
+       01  StudentFileStatus PIC XX.
+       01  AuditFileStatus PIC XX.
+       01  OperatorFileStatus PIC XX.
+       01  LoginID PIC X(10).
+       01  LoginPassword PIC X(10).
+       01  OperAtEndFlag PIC A VALUE "N".
+       01  LoginOK PIC X VALUE "N".
+           88 LoginSuccess VALUE "Y".
+       01  OperID PIC X(10) VALUE "SYSTEM".
+       01  SaveFName PIC A(10).
+       01  SaveLName PIC A(10).
+       01  SaveChinS PIC 9(3).
+       01  SaveEngS PIC 9(3).
+       01  SaveMathS PIC 9(3).
+       01  TermIdx PIC 99.
+       01  IDCardStatus PIC X(9).
+       COPY STATCODE.
+      *Defaults to student.txt in the current directory; set the
+      *STUDENTFILE environment variable (a JCL DD-style external
+      *assignment) to point this run at a test copy of the file
+      *instead of recompiling with a different literal.
+       01  StudentFilePath PIC X(40) VALUE "student.txt".
 
        PROCEDURE DIVISION.
        StartPara.
+           MOVE RC-SUCCESS TO RETURN-CODE.
+           ACCEPT STUDENTFILEPATH FROM ENVIRONMENT "STUDENTFILE".
+           IF STUDENTFILEPATH = SPACES
+               MOVE "student.txt" TO STUDENTFILEPATH
+           END-IF.
+           PERFORM Login.
+           IF NOT LOGINSUCCESS
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM ShowLastCheckpoint.
            OPEN I-O STUDENTFILE.
+           IF STUDENTFILESTATUS NOT = FS-SUCCESS
+               DISPLAY MSG-CANT-OPEN STUDENTFILESTATUS
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               GOBACK
+           END-IF.
+      *No audit log yet on a fresh system - create it instead of
+      *treating a missing first-run file as a real failure.
+           OPEN EXTEND AUDITFILE.
+           IF AUDITFILESTATUS NOT = FS-SUCCESS
+               OPEN OUTPUT AUDITFILE
+           END-IF.
+           IF AUDITFILESTATUS NOT = FS-SUCCESS
+               DISPLAY MSG-CANT-OPEN AUDITFILESTATUS
+               CLOSE STUDENTFILE
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               GOBACK
+           END-IF.
            PERFORM UNTIL STAYOPEN = 'N'
                DISPLAY " "
                DISPLAY "Student Records"
@@ -35,6 +110,10 @@
                DISPLAY "2 : Add Student"
                DISPLAY "3 : Update Student"
                DISPLAY "4 : Delete Student"
+               DISPLAY "5 : List All Students"
+               DISPLAY "6 : Get Student by Last Name"
+               DISPLAY "7 : Add Term Score (new semester)"
+               DISPLAY "8 : Print ID Card"
                DISPLAY "0 : Exit"
                DISPLAY ": " WITH NO ADVANCING
                ACCEPT CHOICE
@@ -43,10 +122,15 @@
                    WHEN 2 PERFORM AddStud
                    WHEN 3 PERFORM UpdateStud
                    WHEN 4 PERFORM DeleteStud
+                   WHEN 5 PERFORM ListAllStuds
+                   WHEN 6 PERFORM GetStudByLName
+                   WHEN 7 PERFORM AddTermScore
+                   WHEN 8 PERFORM PrintIDCard
                    WHEN OTHER MOVE 'N' TO STAYOPEN
                END-EVALUATE
            END-PERFORM.
            CLOSE STUDENTFILE.
+           CLOSE AUDITFILE.
            STOP RUN.
 
        GetStud.
@@ -57,12 +141,55 @@
            READ STUDENTFILE
                INVALID KEY MOVE 'N' TO STUDEXIST
            END-READ.
+           PERFORM CheckStudentIOStatus.
            IF STUDEXIST = 'N'
-               DISPLAY "Student doesn't exist!"
+               DISPLAY "Student : " MSG-NOT-FOUND
            ELSE
                DISPLAY "StudentID : " IDNUM
                DISPLAY "First Name : " FNAME
                DISPLAY "Last Name : "LNAME
+               DISPLAY "Enrollment Status : " ENROLLSTATUS
+               DISPLAY "Grade Level : " GRADELEVEL
+               DISPLAY "Tuition Balance : " TUITIONBALANCE
+               DISPLAY "Term scores on file : " TERMCOUNT
+               PERFORM DisplayOneTerm
+                   VARYING TERMIDX FROM 1 BY 1
+                   UNTIL TERMIDX > TERMCOUNT
+           END-IF.
+
+       DisplayOneTerm.
+           DISPLAY "  Term " TERMIDX
+               " Chin " CHINS (TERMIDX)
+               " Eng " ENGS (TERMIDX)
+               " Math " MATHS (TERMIDX).
+
+      *Fixed-layout ID card / roster label for the label printer, so
+      *front-office staff don't have to retype IDNUM/FNAME/LNAME into
+      *a separate label tool by hand.
+       PrintIDCard.
+           MOVE 'Y' TO STUDEXIST.
+           DISPLAY " ".
+           DISPLAY "Enter StudentID to print : " WITH NO ADVANCING.
+           ACCEPT IDNUM.
+           READ STUDENTFILE
+               INVALID KEY MOVE 'N' TO STUDEXIST
+           END-READ.
+           IF STUDEXIST = 'N'
+               DISPLAY "Student : " MSG-NOT-FOUND
+           ELSE
+               EVALUATE TRUE
+                   WHEN ACTIVE MOVE "ACTIVE" TO IDCARDSTATUS
+                   WHEN WITHDRAWN MOVE "WITHDRAWN" TO IDCARDSTATUS
+                   WHEN GRADUATED MOVE "GRADUATED" TO IDCARDSTATUS
+               END-EVALUATE
+               DISPLAY "========================================"
+               DISPLAY "     STUDENT ID CARD / ROSTER LABEL"
+               DISPLAY "========================================"
+               DISPLAY "ID Number    : " IDNUM
+               DISPLAY "Name         : " FNAME " " LNAME
+               DISPLAY "Grade Level  : " GRADELEVEL
+               DISPLAY "Status       : " IDCARDSTATUS
+               DISPLAY "========================================"
            END-IF.
 
        AddStud.
@@ -71,21 +198,131 @@
            ACCEPT IDNUM
            DISPLAY "Enter first name : " WITH NO ADVANCING
            ACCEPT FNAME
+           PERFORM UNTIL FNAME NOT = SPACES
+               DISPLAY "First name can't be blank : "
+                   WITH NO ADVANCING
+               ACCEPT FNAME
+           END-PERFORM
            DISPLAY "Enter last name : " WITH NO ADVANCING
            ACCEPT LNAME
+           PERFORM UNTIL LNAME NOT = SPACES
+               DISPLAY "Last name can't be blank : "
+                   WITH NO ADVANCING
+               ACCEPT LNAME
+           END-PERFORM
+           PERFORM CheckDuplicateName
+           MOVE 1 TO TERMCOUNT
+           DISPLAY "Enter Chinese score : " WITH NO ADVANCING
+           ACCEPT CHINS (1)
+           DISPLAY "Enter English score : " WITH NO ADVANCING
+           ACCEPT ENGS (1)
+           DISPLAY "Enter Math score : " WITH NO ADVANCING
+           ACCEPT MATHS (1)
+           DISPLAY "Enter enrollment status (A/W/G) : "
+               WITH NO ADVANCING
+           ACCEPT ENROLLSTATUS
+           DISPLAY "Enter grade level : " WITH NO ADVANCING
+           ACCEPT GRADELEVEL
+           DISPLAY "Enter age : " WITH NO ADVANCING
+           ACCEPT AGE
+           PERFORM SetCanVoteFlag
+           PERFORM GetTuitionBalance
+           MOVE IDNUM TO DUPCHECKID.
            WRITE STUDENTDATA
-               INVALID KEY DISPLAY "StudentID taken!"
+               INVALID KEY
+                   MOVE DUPCHECKID TO IDNUM
+                   READ STUDENTFILE
+                       INVALID KEY CONTINUE
+                   END-READ
+                   DISPLAY "StudentID taken! Already on file as : "
+                       FNAME " " LNAME
+               NOT INVALID KEY
+                   MOVE "ADD" TO AA-ACTION
+                   MOVE SPACES TO AA-BEFORE
+                   MOVE FNAME TO AA-AFT-FNAME
+                   MOVE LNAME TO AA-AFT-LNAME
+                   MOVE CHINS (1) TO AA-AFT-CHINS
+                   MOVE ENGS (1) TO AA-AFT-ENGS
+                   MOVE MATHS (1) TO AA-AFT-MATHS
+                   MOVE ENROLLSTATUS TO AA-AFT-STATUS
+                   MOVE GRADELEVEL TO AA-AFT-GRADE
+                   MOVE AGE TO AA-AFT-AGE
+                   MOVE CANVOTEFLAG TO AA-AFT-CANVOTE
+                   MOVE TUITIONBALANCE TO AA-AFT-TUITION
+                   PERFORM LogAudit
+                   DISPLAY "Student added!"
            END-WRITE.
-           DISPLAY "Student added!".
+           PERFORM CheckStudentIOStatus.
+
+      *Non-blocking check (this is just a warning, not the req 007
+      *duplicate-ID guard on the primary key): looks the entered last
+      *name up through the LNAME alternate index and flags it if
+      *another student already has it, then restores the three fields
+      *the lookup clobbered so AddStud can carry on gathering the rest
+      *of the new record.
+       CheckDuplicateName.
+           MOVE IDNUM TO SAVEIDNUM.
+           MOVE FNAME TO SAVEFNAME.
+           MOVE LNAME TO SAVELNAME.
+           MOVE LNAME TO SEARCHLNAME.
+           MOVE 'N' TO ATENDFLAG.
+           START STUDENTFILE KEY IS NOT LESS THAN LNAME
+               INVALID KEY MOVE 'Y' TO ATENDFLAG
+           END-START.
+           IF ATENDFLAG = 'N'
+               READ STUDENTFILE NEXT RECORD
+                   AT END MOVE 'Y' TO ATENDFLAG
+               END-READ
+           END-IF.
+           IF ATENDFLAG = 'N' AND LNAME = SEARCHLNAME
+               DISPLAY "Warning: another student named " FNAME " "
+                   LNAME " is already on file (ID " IDNUM ")."
+           END-IF.
+           MOVE SAVEIDNUM TO IDNUM.
+           MOVE SAVEFNAME TO FNAME.
+           MOVE SAVELNAME TO LNAME.
 
        DeleteStud.
+           MOVE 'Y' TO STUDEXIST.
            DISPLAY " "
            DISPLAY "Enter StudentID to delete : " WITH NO ADVANCING
-           ACCEPT IDNUM
-           DELETE STUDENTFILE
-               INVALID KEY DISPLAY "Student doesn't exist!"
-           END-DELETE.
-           DISPLAY "Student deleted!".
+           ACCEPT IDNUM.
+           READ STUDENTFILE
+               INVALID KEY MOVE 'N' TO STUDEXIST
+           END-READ.
+           PERFORM CheckStudentIOStatus.
+           IF STUDEXIST = 'N'
+               DISPLAY "Student : " MSG-NOT-FOUND
+           ELSE
+               DISPLAY "About to delete : " FNAME " " LNAME
+               DISPLAY "Are you sure? (Y/N) : " WITH NO ADVANCING
+               ACCEPT DELCONFIRM
+               IF DELCONFIRM = 'Y' OR DELCONFIRM = 'y'
+                   MOVE FNAME TO AA-BEF-FNAME
+                   MOVE LNAME TO AA-BEF-LNAME
+                   IF TERMCOUNT > 0
+                       MOVE CHINS (TERMCOUNT) TO AA-BEF-CHINS
+                       MOVE ENGS (TERMCOUNT) TO AA-BEF-ENGS
+                       MOVE MATHS (TERMCOUNT) TO AA-BEF-MATHS
+                   END-IF
+                   MOVE ENROLLSTATUS TO AA-BEF-STATUS
+                   MOVE GRADELEVEL TO AA-BEF-GRADE
+                   MOVE AGE TO AA-BEF-AGE
+                   MOVE CANVOTEFLAG TO AA-BEF-CANVOTE
+                   MOVE TUITIONBALANCE TO AA-BEF-TUITION
+                   DELETE STUDENTFILE
+                       INVALID KEY DISPLAY "Student : " MSG-NOT-FOUND
+                       NOT INVALID KEY
+                           MOVE "DELETE" TO AA-ACTION
+                           MOVE SPACES TO AA-AFTER
+                           PERFORM LogAudit
+                           DISPLAY "Student deleted!"
+                   END-DELETE
+                   PERFORM CheckStudentIOStatus
+               ELSE
+                   DISPLAY "Delete cancelled."
+               END-IF
+           END-IF.
 
        UpdateStud.
            MOVE 'Y' TO STUDEXIST
@@ -95,15 +332,316 @@
            READ STUDENTFILE
                INVALID KEY MOVE 'N' TO STUDEXIST
            END-READ
+           PERFORM CheckStudentIOStatus
            IF STUDEXIST = 'N'
-               DISPLAY "Student doesn't exist!"
+               DISPLAY "Student : " MSG-NOT-FOUND
            ELSE
-               DISPLAY "Enter the new first name : " WITH NO ADVANCING
-               ACCEPT FNAME
-               DISPLAY "Enter the new last name : " WITH NO ADVANCING
-               ACCEPT LNAME
-           END-IF
-           REWRITE STUDENTDATA
-               INVALID KEY DISPLAY "Student is not updated!"
-           END-REWRITE.
-           DISPLAY "Student is updated!".
+               MOVE FNAME TO SAVEFNAME
+               MOVE LNAME TO SAVELNAME
+               MOVE CHINS (TERMCOUNT) TO SAVECHINS
+               MOVE ENGS (TERMCOUNT) TO SAVEENGS
+               MOVE MATHS (TERMCOUNT) TO SAVEMATHS
+               MOVE ENROLLSTATUS TO SAVESTATUS
+               MOVE GRADELEVEL TO SAVEGRADE
+               MOVE AGE TO SAVEAGE
+               MOVE CANVOTEFLAG TO SAVECANVOTE
+               MOVE TUITIONBALANCE TO SAVETUITION
+               DISPLAY "Change first name? (Y/N) : " WITH NO ADVANCING
+               ACCEPT UPDFIELD
+               IF UPDFIELD = 'Y' OR UPDFIELD = 'y'
+                   DISPLAY "Enter the new first name : "
+                       WITH NO ADVANCING
+                   ACCEPT FNAME
+                   PERFORM UNTIL FNAME NOT = SPACES
+                       DISPLAY "First name can't be blank : "
+                           WITH NO ADVANCING
+                       ACCEPT FNAME
+                   END-PERFORM
+               END-IF
+               DISPLAY "Change last name? (Y/N) : " WITH NO ADVANCING
+               ACCEPT UPDFIELD
+               IF UPDFIELD = 'Y' OR UPDFIELD = 'y'
+                   DISPLAY "Enter the new last name : "
+                       WITH NO ADVANCING
+                   ACCEPT LNAME
+                   PERFORM UNTIL LNAME NOT = SPACES
+                       DISPLAY "Last name can't be blank : "
+                           WITH NO ADVANCING
+                       ACCEPT LNAME
+                   END-PERFORM
+               END-IF
+               DISPLAY "Change Chinese score? (Y/N):" WITH NO ADVANCING
+               ACCEPT UPDFIELD
+               IF UPDFIELD = 'Y' OR UPDFIELD = 'y'
+                   DISPLAY "Enter the new Chinese score :"
+                       WITH NO ADVANCING
+                   ACCEPT CHINS (TERMCOUNT)
+               END-IF
+               DISPLAY "Change English score? (Y/N):" WITH NO ADVANCING
+               ACCEPT UPDFIELD
+               IF UPDFIELD = 'Y' OR UPDFIELD = 'y'
+                   DISPLAY "Enter the new English score :"
+                       WITH NO ADVANCING
+                   ACCEPT ENGS (TERMCOUNT)
+               END-IF
+               DISPLAY "Change Math score? (Y/N) : " WITH NO ADVANCING
+               ACCEPT UPDFIELD
+               IF UPDFIELD = 'Y' OR UPDFIELD = 'y'
+                   DISPLAY "Enter the new Math score : "
+                       WITH NO ADVANCING
+                   ACCEPT MATHS (TERMCOUNT)
+               END-IF
+               DISPLAY "Change enrollment status? (Y/N):"
+                   WITH NO ADVANCING
+               ACCEPT UPDFIELD
+               IF UPDFIELD = 'Y' OR UPDFIELD = 'y'
+                   DISPLAY "Enter the new status (A/W/G) : "
+                       WITH NO ADVANCING
+                   ACCEPT ENROLLSTATUS
+               END-IF
+               DISPLAY "Change grade level? (Y/N) : " WITH NO ADVANCING
+               ACCEPT UPDFIELD
+               IF UPDFIELD = 'Y' OR UPDFIELD = 'y'
+                   DISPLAY "Enter the new grade level : "
+                       WITH NO ADVANCING
+                   ACCEPT GRADELEVEL
+               END-IF
+               DISPLAY "Change age? (Y/N) : " WITH NO ADVANCING
+               ACCEPT UPDFIELD
+               IF UPDFIELD = 'Y' OR UPDFIELD = 'y'
+                   DISPLAY "Enter the new age : " WITH NO ADVANCING
+                   ACCEPT AGE
+                   PERFORM SetCanVoteFlag
+               END-IF
+               DISPLAY "Change tuition balance? (Y/N) : "
+                   WITH NO ADVANCING
+               ACCEPT UPDFIELD
+               IF UPDFIELD = 'Y' OR UPDFIELD = 'y'
+                   PERFORM GetTuitionBalance
+               END-IF
+               REWRITE STUDENTDATA
+                   INVALID KEY DISPLAY "Student is not updated!"
+                   NOT INVALID KEY
+                       MOVE "UPDATE" TO AA-ACTION
+                       MOVE SAVEFNAME TO AA-BEF-FNAME
+                       MOVE SAVELNAME TO AA-BEF-LNAME
+                       MOVE SAVECHINS TO AA-BEF-CHINS
+                       MOVE SAVEENGS TO AA-BEF-ENGS
+                       MOVE SAVEMATHS TO AA-BEF-MATHS
+                       MOVE SAVESTATUS TO AA-BEF-STATUS
+                       MOVE SAVEGRADE TO AA-BEF-GRADE
+                       MOVE SAVEAGE TO AA-BEF-AGE
+                       MOVE SAVECANVOTE TO AA-BEF-CANVOTE
+                       MOVE SAVETUITION TO AA-BEF-TUITION
+                       MOVE FNAME TO AA-AFT-FNAME
+                       MOVE LNAME TO AA-AFT-LNAME
+                       MOVE CHINS (TERMCOUNT) TO AA-AFT-CHINS
+                       MOVE ENGS (TERMCOUNT) TO AA-AFT-ENGS
+                       MOVE MATHS (TERMCOUNT) TO AA-AFT-MATHS
+                       MOVE ENROLLSTATUS TO AA-AFT-STATUS
+                       MOVE GRADELEVEL TO AA-AFT-GRADE
+                       MOVE AGE TO AA-AFT-AGE
+                       MOVE CANVOTEFLAG TO AA-AFT-CANVOTE
+                       MOVE TUITIONBALANCE TO AA-AFT-TUITION
+                       PERFORM LogAudit
+                       DISPLAY "Student is updated!"
+               END-REWRITE
+               PERFORM CheckStudentIOStatus
+           END-IF.
+
+       AddTermScore.
+           MOVE 'Y' TO STUDEXIST.
+           DISPLAY " "
+           DISPLAY "Enter StudentID to add a term score for : "
+               WITH NO ADVANCING.
+           ACCEPT IDNUM.
+           READ STUDENTFILE
+               INVALID KEY MOVE 'N' TO STUDEXIST
+           END-READ.
+           PERFORM CheckStudentIOStatus.
+           IF STUDEXIST = 'N'
+               DISPLAY "Student : " MSG-NOT-FOUND
+           ELSE
+               IF TERMCOUNT >= 8
+                   DISPLAY "Term history is full (8 terms)."
+               ELSE
+                   ADD 1 TO TERMCOUNT
+                   DISPLAY "Enter Chinese score for term "
+                       TERMCOUNT " : " WITH NO ADVANCING
+                   ACCEPT CHINS (TERMCOUNT)
+                   DISPLAY "Enter English score for term "
+                       TERMCOUNT " : " WITH NO ADVANCING
+                   ACCEPT ENGS (TERMCOUNT)
+                   DISPLAY "Enter Math score for term "
+                       TERMCOUNT " : " WITH NO ADVANCING
+                   ACCEPT MATHS (TERMCOUNT)
+                   REWRITE STUDENTDATA
+                       INVALID KEY
+                           DISPLAY "Term score not saved!"
+                       NOT INVALID KEY
+                           MOVE "TERM" TO AA-ACTION
+                           MOVE SPACES TO AA-BEFORE
+                           MOVE FNAME TO AA-AFT-FNAME
+                           MOVE LNAME TO AA-AFT-LNAME
+                           MOVE CHINS (TERMCOUNT) TO AA-AFT-CHINS
+                           MOVE ENGS (TERMCOUNT) TO AA-AFT-ENGS
+                           MOVE MATHS (TERMCOUNT) TO AA-AFT-MATHS
+                           MOVE ENROLLSTATUS TO AA-AFT-STATUS
+                           MOVE GRADELEVEL TO AA-AFT-GRADE
+                           PERFORM LogAudit
+                           DISPLAY "Term score added!"
+                   END-REWRITE
+                   PERFORM CheckStudentIOStatus
+               END-IF
+           END-IF.
+
+       ListAllStuds.
+           MOVE 'N' TO ATENDFLAG.
+           DISPLAY " ".
+           DISPLAY "-- Student Roster --".
+           MOVE LOW-VALUE TO IDNUM.
+           START STUDENTFILE KEY IS NOT LESS THAN IDNUM
+               INVALID KEY MOVE 'Y' TO ATENDFLAG
+           END-START.
+           PERFORM UNTIL ATENDFLAG = 'Y'
+               READ STUDENTFILE NEXT RECORD
+                   AT END MOVE 'Y' TO ATENDFLAG
+               END-READ
+               IF ATENDFLAG NOT = 'Y'
+                   DISPLAY IDNUM " " FNAME " " LNAME
+                       " " ENROLLSTATUS " " GRADELEVEL
+               END-IF
+           END-PERFORM.
+           DISPLAY "-- End of Roster --".
+
+       GetStudByLName.
+           DISPLAY " "
+           DISPLAY "Enter last name to find : " WITH NO ADVANCING.
+           ACCEPT LNAME.
+           MOVE LNAME TO SEARCHLNAME.
+           MOVE 'N' TO ATENDFLAG.
+           MOVE 'N' TO STUDEXIST.
+           START STUDENTFILE KEY IS NOT LESS THAN LNAME
+               INVALID KEY MOVE 'Y' TO ATENDFLAG
+           END-START.
+           PERFORM UNTIL ATENDFLAG = 'Y'
+               READ STUDENTFILE NEXT RECORD
+                   AT END MOVE 'Y' TO ATENDFLAG
+               END-READ
+               IF ATENDFLAG NOT = 'Y' AND LNAME NOT = SEARCHLNAME
+                   MOVE 'Y' TO ATENDFLAG
+               END-IF
+               IF ATENDFLAG = 'N'
+                   MOVE 'Y' TO STUDEXIST
+                   DISPLAY "StudentID : " IDNUM
+                   DISPLAY "First Name : " FNAME
+                   DISPLAY "Last Name : " LNAME
+                   DISPLAY " "
+               END-IF
+           END-PERFORM.
+           IF STUDEXIST = 'N'
+               DISPLAY "No student found with that last name."
+           END-IF.
+
+       SetCanVoteFlag.
+           IF AGE >= 18
+               SET CANVOTE TO TRUE
+           ELSE
+               SET CANTVOTE TO TRUE
+           END-IF.
+
+      *Tuition balance is signed - negative means a credit/overpayment
+      *on the account, positive means the student still owes - but
+      *either way it has to stay within a sane range, so a mistyped
+      *balance gets caught here instead of sitting on the roster.
+       GetTuitionBalance.
+           DISPLAY "Enter tuition balance (+owed/-credit) : "
+               WITH NO ADVANCING
+           ACCEPT TUITIONBALANCE
+           PERFORM UNTIL TUITIONBALANCE >= -50000 AND
+                   TUITIONBALANCE <= 50000
+               DISPLAY "Out of range, must be -50000.00 to 50000.00 : "
+                   WITH NO ADVANCING
+               ACCEPT TUITIONBALANCE
+           END-PERFORM.
+
+      *INVALID KEY only distinguishes "record not found"/"duplicate
+      *key" (status 22/23) from success; a permission error or a
+      *corrupted index (status class 3x/9x) would otherwise pass
+      *through GetStud/AddStud/UpdateStud/DeleteStud/AddTermScore
+      *unreported, so check for anything else here.
+       CheckStudentIOStatus.
+           IF STUDENTFILESTATUS NOT = FS-SUCCESS
+                   AND STUDENTFILESTATUS NOT = FS-NOT-FOUND
+                   AND STUDENTFILESTATUS NOT = FS-DUPLICATE-KEY
+               DISPLAY "StudFile : " MSG-IO-ERROR STUDENTFILESTATUS
+           END-IF.
+
+       LogAudit.
+           MOVE FUNCTION CURRENT-DATE TO AA-TIMESTAMP.
+           MOVE OPERID TO AA-OPERID.
+           MOVE IDNUM TO AA-IDNUM.
+           WRITE AUDITRECORD.
+           PERFORM WriteCheckpoint.
+
+       ShowLastCheckpoint.
+           OPEN INPUT CHECKPOINTFILE.
+           IF CHECKPOINTSTATUS = FS-SUCCESS
+               READ CHECKPOINTFILE
+                   AT END DISPLAY "No prior checkpoint found."
+                   NOT AT END
+                       DISPLAY "Last committed transaction : "
+                           CK-ACTION " ID " CK-IDNUM
+                           " at " CK-TIMESTAMP
+               END-READ
+               CLOSE CHECKPOINTFILE
+           ELSE
+               DISPLAY "No prior checkpoint found."
+           END-IF.
+
+       WriteCheckpoint.
+           OPEN OUTPUT CHECKPOINTFILE.
+           MOVE AA-TIMESTAMP TO CK-TIMESTAMP.
+           MOVE AA-ACTION TO CK-ACTION.
+           MOVE AA-IDNUM TO CK-IDNUM.
+           MOVE "COMMITTED" TO CK-STATUS.
+           WRITE CHECKPOINTRECORD.
+           CLOSE CHECKPOINTFILE.
+
+      *Operator ID/password gate in front of the menu. A successful
+      *login moves the matched ID into OperID, so every audit record
+      *the session writes (LogAudit) is attributed to the operator who
+      *actually logged in instead of the SYSTEM default.
+       Login.
+           DISPLAY " ".
+           DISPLAY "Operator ID : " WITH NO ADVANCING.
+           ACCEPT LOGINID.
+           DISPLAY "Password : " WITH NO ADVANCING.
+           ACCEPT LOGINPASSWORD.
+           OPEN INPUT OPERATORFILE.
+           IF OPERATORFILESTATUS = FS-FILE-NOT-EXIST
+               DISPLAY "No operator file found - running as SYSTEM."
+               MOVE "SYSTEM" TO OPERID
+               SET LOGINSUCCESS TO TRUE
+           ELSE
+               IF OPERATORFILESTATUS NOT = FS-SUCCESS
+                   DISPLAY MSG-CANT-OPEN OPERATORFILESTATUS
+               ELSE
+                   PERFORM UNTIL OPERATENDFLAG = 'Y' OR LOGINSUCCESS
+                       READ OPERATORFILE
+                           AT END MOVE 'Y' TO OPERATENDFLAG
+                       END-READ
+                       IF OPERATENDFLAG = 'N'
+                           IF OP-ID = LOGINID
+                                   AND OP-PASSWORD = LOGINPASSWORD
+                               MOVE LOGINID TO OPERID
+                               SET LOGINSUCCESS TO TRUE
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   CLOSE OPERATORFILE
+               END-IF
+           END-IF.
+           IF NOT LOGINSUCCESS
+               DISPLAY "Invalid operator ID or password."
+           END-IF.
