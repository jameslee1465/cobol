@@ -0,0 +1,62 @@
+      *Compile with "cobc -m GetSum.cob" first.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GetSum.
+      *Shared math subprogram. CallFunction (callfunc.cob) calls the
+      *main entry point to add two numbers; GetDiff and GetGCD are
+      *additional entry points so other batch programs can share the
+      *same arithmetic instead of reimplementing it inline the way
+      *operations.cob does with ADD/SUBTRACT/MULTIPLY/DIVIDE/COMPUTE.
+      *Operands are widened to PIC 9(6) so real batch totals don't
+      *overflow the way the original single-digit PIC 9 demo did;
+      *LS-STATUS comes back "O" if the result didn't fit LS-RESULT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  GcdA PIC 9(6).
+       01  GcdB PIC 9(6).
+       01  GcdQuotient PIC 9(6).
+       01  GcdRemainder PIC 9(6).
+
+       LINKAGE SECTION.
+       01  LS-NUM1 PIC 9(6).
+       01  LS-NUM2 PIC 9(6).
+       01  LS-RESULT PIC 9(7).
+       01  LS-STATUS PIC X.
+           88 LS-OK VALUE SPACE.
+           88 LS-OVERFLOW VALUE "O".
+
+       PROCEDURE DIVISION USING LS-NUM1 LS-NUM2 LS-RESULT LS-STATUS.
+       MainEntry.
+           SET LS-OK TO TRUE.
+           ADD LS-NUM1 LS-NUM2 GIVING LS-RESULT
+               ON SIZE ERROR SET LS-OVERFLOW TO TRUE
+           END-ADD.
+           GOBACK.
+
+      *LS-RESULT is unsigned, like every caller's receiving field, so
+      *a negative difference can't be returned as a signed value -
+      *flag it as overflow instead of letting it truncate to the
+      *wrong-signed magnitude with LS-STATUS still reporting LS-OK.
+       ENTRY "GetDiff" USING LS-NUM1 LS-NUM2 LS-RESULT LS-STATUS.
+           SET LS-OK TO TRUE.
+           IF LS-NUM1 < LS-NUM2
+               SET LS-OVERFLOW TO TRUE
+               MOVE 0 TO LS-RESULT
+           ELSE
+               SUBTRACT LS-NUM2 FROM LS-NUM1 GIVING LS-RESULT
+                   ON SIZE ERROR SET LS-OVERFLOW TO TRUE
+               END-SUBTRACT
+           END-IF.
+           GOBACK.
+
+       ENTRY "GetGCD" USING LS-NUM1 LS-NUM2 LS-RESULT LS-STATUS.
+           SET LS-OK TO TRUE.
+           MOVE LS-NUM1 TO GCDA.
+           MOVE LS-NUM2 TO GCDB.
+           PERFORM UNTIL GCDB = 0
+               DIVIDE GCDA BY GCDB GIVING GCDQUOTIENT
+                   REMAINDER GCDREMAINDER
+               MOVE GCDB TO GCDA
+               MOVE GCDREMAINDER TO GCDB
+           END-PERFORM.
+           MOVE GCDA TO LS-RESULT.
+           GOBACK.
