@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AgeRecalc.
+      *Batch eligibility recompute: walks StudentFile sequentially and
+      *REWRITEs CanVoteFlag wherever it disagrees with the Age already
+      *on file, so the election-eligibility list stays current without
+      *someone re-running the interactive check in STUDFILE per
+      *student. StudentData doesn't carry a birthdate - Age is entered
+      *directly and stored as-is - so this recomputes the flag from
+      *the Age already on file rather than from today's date minus a
+      *birthdate that doesn't exist in the record.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO DYNAMIC StudentFilePath
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IDNUM
+               FILE STATUS IS StudentFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC.
+
+       WORKING-STORAGE SECTION.
+       01  AtEndFlag PIC A VALUE "N".
+       01  StudentFileStatus PIC XX.
+       01  OldCanVoteFlag PIC 9.
+       01  UpdatedCount PIC 9(5) VALUE 0.
+       01  UnchangedCount PIC 9(5) VALUE 0.
+       COPY STATCODE.
+      *Defaults to student.txt; set the STUDENTFILE environment
+      *variable to point a run at a different copy without recompiling.
+       01  StudentFilePath PIC X(40) VALUE "student.txt".
+
+       PROCEDURE DIVISION.
+       StartPara.
+           MOVE RC-SUCCESS TO RETURN-CODE.
+           ACCEPT STUDENTFILEPATH FROM ENVIRONMENT "STUDENTFILE".
+           IF STUDENTFILEPATH = SPACES
+               MOVE "student.txt" TO STUDENTFILEPATH
+           END-IF.
+           OPEN I-O STUDENTFILE.
+           IF STUDENTFILESTATUS NOT = FS-SUCCESS
+               DISPLAY "AgeRecalc : " MSG-CANT-OPEN STUDENTFILESTATUS
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM UNTIL ATENDFLAG = 'Y'
+               READ STUDENTFILE NEXT RECORD
+                   AT END MOVE 'Y' TO ATENDFLAG
+               END-READ
+               IF ATENDFLAG = 'N'
+                   PERFORM RecomputeOneRecord
+               END-IF
+           END-PERFORM.
+           CLOSE STUDENTFILE.
+           DISPLAY "-- Eligibility Recompute --".
+           DISPLAY "Records updated   : " UPDATEDCOUNT.
+           DISPLAY "Records unchanged : " UNCHANGEDCOUNT.
+           GOBACK.
+
+       RecomputeOneRecord.
+           MOVE CANVOTEFLAG TO OLDCANVOTEFLAG.
+           IF AGE >= 18
+               SET CANVOTE TO TRUE
+           ELSE
+               SET CANTVOTE TO TRUE
+           END-IF.
+           IF CANVOTEFLAG NOT = OLDCANVOTEFLAG
+               REWRITE STUDENTDATA
+                   INVALID KEY
+                       DISPLAY "Couldn't rewrite ID " IDNUM
+                   NOT INVALID KEY
+                       ADD 1 TO UPDATEDCOUNT
+               END-REWRITE
+           ELSE
+               ADD 1 TO UNCHANGEDCOUNT
+           END-IF.
