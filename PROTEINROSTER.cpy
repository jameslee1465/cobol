@@ -0,0 +1,8 @@
+      *    PROTEINROSTER.cpy -- one line per cafeteria roster entry for
+      *    batch-mode Proteincompute: student ID plus the same inputs
+      *    the interactive prompts collect.
+       01  ProteinRosterRecord.
+           02 PR-IDNUM PIC 9(9).
+           02 PR-MYWEIGHT PIC 9(2).
+           02 PR-PTABSORBED PIC 9(3).
+           02 PR-WORKEDOUT PIC A.
