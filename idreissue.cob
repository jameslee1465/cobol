@@ -0,0 +1,23 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IDReissue.
+      *Check-digit ID reissue utility: given a raw idNum with no check
+      *digit yet (e.g. a registrar extract record that doesn't supply
+      *one), computes the correct CheckBit via the shared CheckDigit
+      *subprogram - the same mod-11 math Operations uses to validate
+      *an existing one - and displays the full ID ready to reissue,
+      *laid out CheckBit-then-idNum the same way Operations' Myid is.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 RawIDNum PIC 9(9).
+       01 NewCheckBit PIC 9.
+
+       PROCEDURE DIVISION.
+       StartPara.
+           DISPLAY "Enter the raw ID number (no check digit) : "
+               WITH NO ADVANCING.
+           ACCEPT RAWIDNUM.
+           CALL "CheckDigit" USING RAWIDNUM NEWCHECKBIT.
+           DISPLAY "Reissued ID : " NEWCHECKBIT RAWIDNUM.
+           DISPLAY "Check digit  : " NEWCHECKBIT.
+           STOP RUN.
