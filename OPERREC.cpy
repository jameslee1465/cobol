@@ -0,0 +1,6 @@
+      *    OPERREC.cpy -- operator login record, shared by studfile.cob
+      *    and any future program that needs to check operator
+      *    credentials against the same file.
+       01  OperatorRecord.
+           02 OP-ID PIC X(10).
+           02 OP-PASSWORD PIC X(10).
