@@ -0,0 +1,8 @@
+      *Shared numeric constants used by more than one program, so a
+      *value like piVALUE or the protein-shake density factor is only
+      *defined in one place instead of being copied by hand into every
+      *program that needs it.
+       01 PiValue CONSTANT AS 3.14.
+       01 ProteinShakeDensity CONSTANT AS 0.8.
+       01 ProteinFactorRestDay CONSTANT AS 1.8.
+       01 ProteinFactorWorkout CONSTANT AS 2.0.
